@@ -0,0 +1,95 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. IDXINQ.
+000030 AUTHOR. J-P DELACROIX.
+000040 INSTALLATION. DAILY PROCESSING - BATCH SYSTEMS GROUP.
+000050 DATE-WRITTEN. 08/08/26.
+000060 DATE-COMPILED. 08/08/26.
+000070*****************************************************************
+000080* IDXINQ - AD HOC HELP DESK INQUIRY AGAINST THE INDEXED LOOKUP
+000090* FILE BUILT BY TRNBLD.
+000100*
+000110* ACCEPTS A 5-DIGIT KEY FROM THE OPERATOR CONSOLE, READS THE
+000120* MATCHING RECORD FROM IDXFILE BY KEY, AND DISPLAYS THE 95-BYTE
+000130* TEXT SO THE HELP DESK CAN ANSWER A "WHAT DID WE SEND FOR
+000140* SEQUENCE NUMBER NNNNN" QUESTION WITHOUT SCANNING TRANSOUT OR
+000150* PULLING IN A PROGRAMMER.  A KEY OF ALL ZEROS ENDS THE RUN.
+000160*
+000170*   MODIFICATION HISTORY
+000180*   -------------------------------------------------------------
+000190*   DATE       INIT  DESCRIPTION
+000200*   08/08/26   JPD   ORIGINAL VERSION.
+000210*****************************************************************
+000220*
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER. IBM-370.
+000260 OBJECT-COMPUTER. IBM-370.
+000270*
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT INDEXED-FILE ASSIGN TO 'IDXFILE'
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS RANDOM
+000330         RECORD KEY IS IDX-KEY
+000340         FILE STATUS IS WS-IDX-STATUS.
+000350*
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380*
+000390 FD  INDEXED-FILE.
+000400 01  IDX-RECORD.
+000410     05  IDX-KEY                     PIC 9(05).
+000420     05  IDX-TEXT                    PIC X(95).
+000430*
+000440 WORKING-STORAGE SECTION.
+000450*
+000460 77  WS-INQUIRY-KEY                  PIC 9(05).
+000470*
+000480 01  WS-IDX-STATUS                   PIC X(02).
+000490     88  WS-IDX-OK                   VALUE '00'.
+000500     88  WS-IDX-NOT-FOUND             VALUE '23'.
+000510*
+000520 01  WS-DONE-SW                      PIC X(01) VALUE 'N'.
+000530     88  WS-DONE-YES                 VALUE 'Y'.
+000540*
+000550 PROCEDURE DIVISION.
+000560*
+000570 0000-MAINLINE.
+000580     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000590     PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+000600         UNTIL WS-DONE-YES.
+000610     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000620     STOP RUN.
+000630*
+000640 1000-INITIALIZE.
+000650     OPEN INPUT INDEXED-FILE.
+000660 1000-EXIT.
+000670     EXIT.
+000680*
+000690 2000-PROCESS-INQUIRY.
+000700     DISPLAY 'ENTER SEQUENCE KEY (00000 TO QUIT): '
+000710         WITH NO ADVANCING.
+000720     ACCEPT WS-INQUIRY-KEY.
+000730     IF WS-INQUIRY-KEY = ZERO
+000740         SET WS-DONE-YES TO TRUE
+000750         GO TO 2000-EXIT
+000760     END-IF.
+000770     MOVE WS-INQUIRY-KEY TO IDX-KEY.
+000780     READ INDEXED-FILE
+000790         INVALID KEY
+000800             IF WS-IDX-NOT-FOUND
+000801                 DISPLAY 'NO RECORD FOUND FOR KEY ' WS-INQUIRY-KEY
+000802             ELSE
+000803                 DISPLAY 'ERROR READING INDEXED-FILE - STATUS='
+000804                     WS-IDX-STATUS
+000805             END-IF
+000810             GO TO 2000-EXIT
+000820     END-READ.
+000830     DISPLAY 'KEY ' IDX-KEY ' TEXT: ' IDX-TEXT.
+000840 2000-EXIT.
+000850     EXIT.
+000860*
+000870 9000-TERMINATE.
+000880     CLOSE INDEXED-FILE.
+000890 9000-EXIT.
+000900     EXIT.
