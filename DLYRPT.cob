@@ -0,0 +1,181 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DLYRPT.
+000030 AUTHOR. J-P DELACROIX.
+000040 INSTALLATION. DAILY PROCESSING - BATCH SYSTEMS GROUP.
+000050 DATE-WRITTEN. 08/08/26.
+000060 DATE-COMPILED. 08/08/26.
+000070*****************************************************************
+000080* DLYRPT - DAILY ACTIVITY REPORT.
+000090*
+000100* READS THE WS-AREA-1 WORK RECORDS WRITTEN BY TRNBLD TO
+000110* TRANSOUT, SPLITS EACH ONE BACK OUT USING THE WS-AREA-2
+000120* REDEFINITION (THE 5-DIGIT KEY IN WS-SUB-AREA-1 AND THE
+000130* 95-BYTE TEXT IN WS-SUB-AREA-2), AND PRINTS A PAGE-FORMATTED
+000140* DAILY ACTIVITY REPORT WITH A HEADING, ONE DETAIL LINE PER
+000150* RECORD AND A RECORD-COUNT FOOTING, SO OPERATIONS HAS SOMETHING
+000160* TO WORK FROM EACH MORNING INSTEAD OF CONSOLE DISPLAY OUTPUT.
+000170*
+000180*   MODIFICATION HISTORY
+000190*   -------------------------------------------------------------
+000200*   DATE       INIT  DESCRIPTION
+000210*   08/08/26   JPD   ORIGINAL VERSION.
+000220*****************************************************************
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-370.
+000270 OBJECT-COMPUTER. IBM-370.
+000280*
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT WORK-FILE ASSIGN TO 'TRANSOUT'
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-WORK-STATUS.
+000340*
+000350     SELECT REPORT-FILE ASSIGN TO 'RPTFILE'
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-RPT-STATUS.
+000380*
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410*
+000420 FD  WORK-FILE
+000430     RECORD CONTAINS 100 CHARACTERS.
+000440 01  WORK-RECORD                     PIC X(100).
+000450*
+000460 FD  REPORT-FILE
+000470     RECORD CONTAINS 132 CHARACTERS.
+000480 01  REPORT-LINE                     PIC X(132).
+000490*
+000500 WORKING-STORAGE SECTION.
+000510*
+000520     COPY WSAREA1.
+000530*
+000540 77  WS-LINE-COUNT                   PIC 9(03) COMP VALUE ZERO.
+000550 77  WS-PAGE-COUNT                   PIC 9(05) COMP VALUE ZERO.
+000560 77  WS-PAGE-COUNT-D                 PIC 9(05).
+000570 77  WS-DETAIL-COUNT                 PIC 9(07) COMP VALUE ZERO.
+000580 77  WS-DETAIL-COUNT-D               PIC 9(07).
+000590 77  WS-LINES-PER-PAGE               PIC 9(03) VALUE 55.
+000600*
+000610 01  WS-WORK-STATUS                  PIC X(02).
+000620     88  WS-WORK-OK                  VALUE '00'.
+000630*
+000640 01  WS-RPT-STATUS                   PIC X(02).
+000650     88  WS-RPT-OK                   VALUE '00'.
+000660*
+000670 01  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+000680     88  WS-EOF-YES                  VALUE 'Y'.
+000690     88  WS-EOF-NO                   VALUE 'N'.
+000700*
+000710 01  WS-RUN-DATE                     PIC 9(06).
+000720 01  WS-RUN-DATE-R  REDEFINES WS-RUN-DATE.
+000730     05  WS-RUN-YY                   PIC 9(02).
+000740     05  WS-RUN-MM                   PIC 9(02).
+000750     05  WS-RUN-DD                   PIC 9(02).
+000760*
+000770 01  WS-HEADING-1.
+000780     05  FILLER                      PIC X(01) VALUE SPACE.
+000790     05  FILLER                      PIC X(10) VALUE 'RUN DATE:'.
+000800     05  WS-H1-MM                    PIC 9(02).
+000810     05  FILLER                      PIC X(01) VALUE '/'.
+000820     05  WS-H1-DD                    PIC 9(02).
+000830     05  FILLER                      PIC X(01) VALUE '/'.
+000840     05  WS-H1-YY                    PIC 9(02).
+000850     05  FILLER                      PIC X(15) VALUE SPACES.
+000860     05  FILLER                      PIC X(21) VALUE
+000870             'DAILY ACTIVITY REPORT'.
+000880     05  FILLER                      PIC X(15) VALUE SPACES.
+000890     05  FILLER                      PIC X(05) VALUE 'PAGE '.
+000900     05  WS-H1-PAGE                  PIC ZZZZ9.
+000910     05  FILLER                      PIC X(43) VALUE SPACES.
+000920*
+000930 01  WS-HEADING-2.
+000940     05  FILLER                      PIC X(01) VALUE SPACE.
+000950     05  FILLER                      PIC X(08) VALUE 'SEQUENCE'.
+000960     05  FILLER                      PIC X(04) VALUE SPACES.
+000970     05  FILLER                      PIC X(16) VALUE
+000980             'TRANSACTION TEXT'.
+000990     05  FILLER                      PIC X(103) VALUE SPACES.
+001000*
+001010 01  WS-DETAIL-LINE.
+001020     05  FILLER                      PIC X(01) VALUE SPACE.
+001030     05  WS-DTL-KEY                  PIC 9(05).
+001040     05  FILLER                      PIC X(03) VALUE SPACES.
+001050     05  WS-DTL-TEXT                 PIC X(95).
+001060     05  FILLER                      PIC X(28) VALUE SPACES.
+001070*
+001080 01  WS-FOOTING-LINE.
+001090     05  FILLER                      PIC X(01) VALUE SPACE.
+001100     05  FILLER                      PIC X(23) VALUE
+001110             'TOTAL RECORDS PRINTED:'.
+001120     05  FILLER                      PIC X(01) VALUE SPACE.
+001130     05  WS-FTG-COUNT                PIC ZZZZZZ9.
+001140     05  FILLER                      PIC X(100) VALUE SPACES.
+001150*
+001160 PROCEDURE DIVISION.
+001170*
+001180 0000-MAINLINE.
+001190     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001200     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+001210         UNTIL WS-EOF-YES.
+001220     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001230     STOP RUN.
+001240*
+001250 1000-INITIALIZE.
+001260     OPEN INPUT WORK-FILE.
+001270     OPEN OUTPUT REPORT-FILE.
+001280     ACCEPT WS-RUN-DATE FROM DATE.
+001290 1000-EXIT.
+001300     EXIT.
+001310*
+001320 2000-PROCESS-RECORDS.
+001330     READ WORK-FILE
+001340         AT END
+001350             SET WS-EOF-YES TO TRUE
+001360             GO TO 2000-EXIT
+001370     END-READ.
+001380     MOVE WORK-RECORD TO WS-AREA-1.
+001390     IF WS-LINE-COUNT = ZERO
+001400         OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001410         PERFORM 2100-PRINT-HEADINGS THRU 2100-EXIT
+001420     END-IF.
+001430     MOVE SPACES TO WS-DETAIL-LINE.
+001440     MOVE WS-SUB-AREA-1 TO WS-DTL-KEY.
+001450     MOVE WS-SUB-AREA-2 TO WS-DTL-TEXT.
+001460     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+001470         AFTER ADVANCING 1 LINE.
+001480     ADD 1 TO WS-LINE-COUNT.
+001490     ADD 1 TO WS-DETAIL-COUNT.
+001500 2000-EXIT.
+001510     EXIT.
+001520*
+001530* STARTS A NEW REPORT PAGE - PAGE HEADING FOLLOWED BY THE
+001540* COLUMN HEADING LINE.
+001550 2100-PRINT-HEADINGS.
+001560     ADD 1 TO WS-PAGE-COUNT.
+001570     MOVE WS-PAGE-COUNT TO WS-H1-PAGE.
+001580     MOVE WS-RUN-MM TO WS-H1-MM.
+001590     MOVE WS-RUN-DD TO WS-H1-DD.
+001600     MOVE WS-RUN-YY TO WS-H1-YY.
+001610     IF WS-PAGE-COUNT = 1
+001620         WRITE REPORT-LINE FROM WS-HEADING-1
+001630             AFTER ADVANCING 1 LINE
+001640     ELSE
+001650         WRITE REPORT-LINE FROM WS-HEADING-1
+001660             AFTER ADVANCING PAGE
+001670     END-IF.
+001680     WRITE REPORT-LINE FROM WS-HEADING-2
+001690         AFTER ADVANCING 2 LINES.
+001700     MOVE ZERO TO WS-LINE-COUNT.
+001710 2100-EXIT.
+001720     EXIT.
+001730*
+001740 9000-TERMINATE.
+001750     MOVE WS-DETAIL-COUNT TO WS-FTG-COUNT.
+001760     WRITE REPORT-LINE FROM WS-FOOTING-LINE
+001770         AFTER ADVANCING 2 LINES.
+001780     CLOSE WORK-FILE
+001790           REPORT-FILE.
+001800 9000-EXIT.
+001810     EXIT.
