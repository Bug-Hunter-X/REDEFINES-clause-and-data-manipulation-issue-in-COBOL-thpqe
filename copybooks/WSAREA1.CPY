@@ -0,0 +1,47 @@
+000010*****************************************************************
+000020* WSAREA1.CPY
+000030*
+000040* WORKING-STORAGE COPY MEMBER FOR THE DAILY TRANSACTION WORK
+000050* BUFFER AND ITS REDEFINITIONS.  ALL PROGRAMS THAT BUILD, READ,
+000060* OR REPORT ON THE WS-AREA-1 BUFFER COPY THIS MEMBER SO THE
+000070* LAYOUT ONLY HAS TO BE MAINTAINED IN ONE PLACE.
+000080*
+000090*   MODIFICATION HISTORY
+000100*   -------------------------------------------------------------
+000110*   DATE       INIT  DESCRIPTION
+000120*   08/08/26   JPD   ORIGINAL WORK-BUFFER LAYOUT (WS-AREA-1 AND
+000130*                    THE WS-AREA-2 GOOD-RECORD REDEFINITION).
+000140*   08/08/26   JPD   ADDED WS-AREA-3, THE ERROR-RECORD VIEW OF
+000150*                    THE WORK BUFFER, FOR RECORDS THAT FAIL
+000160*                    VALIDATION AND ARE ROUTED TO THE SUSPENSE
+000170*                    FILE INSTEAD OF WS-SUB-AREA-1/WS-SUB-AREA-2.
+000180*   08/08/26   JPD   ADDED WS-TEMP-AREA AND ITS REDEFINITION FOR
+000190*                    THE GUARDED-UPDATE STAGING PATTERN (SEE
+000200*                    BUGSOLUTION.COB).  MUST FOLLOW ALL OTHER
+000210*                    REDEFINITIONS OF WS-AREA-1 SINCE IT IS NOT
+000220*                    ITSELF ONE OF THEM.
+000230*****************************************************************
+000240 01  WS-AREA-1                       PIC X(100).
+000250*
+000260* WS-AREA-2 - THE GOOD-RECORD VIEW OF THE WORK BUFFER.
+000270 01  WS-AREA-2  REDEFINES WS-AREA-1.
+000280     05  WS-SUB-AREA-1               PIC 9(05).
+000290     05  WS-SUB-AREA-2               PIC X(95).
+000300*
+000310* WS-AREA-3 - THE ERROR-RECORD VIEW OF THE WORK BUFFER, USED
+000320* ONLY WHEN A RECORD FAILS VALIDATION (NON-NUMERIC KEY OR A
+000330* SHORT PHYSICAL RECORD) AND IS BEING ROUTED TO THE SUSPENSE
+000340* FILE WITH A REASON CODE.
+000350 01  WS-AREA-3  REDEFINES WS-AREA-1.
+000360     05  WS-ERR-KEY                  PIC X(05).
+000370     05  WS-ERR-REASON-CODE          PIC X(02).
+000380     05  WS-ERR-DATA                 PIC X(93).
+000390*
+000400* WS-TEMP-AREA - A STAGING COPY OF WS-AREA-1 TAKEN BEFORE A
+000410* GUARDED UPDATE TO EITHER SUB-AREA, SO THE SIBLING SUB-AREA
+000420* CAN BE CHECKED FOR AN UNEXPECTED CHANGE AFTERWARD AND
+000430* RESTORED IF ONE IS FOUND.
+000440 01  WS-TEMP-AREA                    PIC X(100).
+000450 01  WS-TEMP-AREA-R  REDEFINES WS-TEMP-AREA.
+000460     05  WS-TEMP-SUB-AREA-1          PIC 9(05).
+000470     05  WS-TEMP-SUB-AREA-2          PIC X(95).
