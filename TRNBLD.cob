@@ -0,0 +1,637 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TRNBLD.
+000030 AUTHOR. J-P DELACROIX.
+000040 INSTALLATION. DAILY PROCESSING - BATCH SYSTEMS GROUP.
+000050 DATE-WRITTEN. 08/08/26.
+000060 DATE-COMPILED. 08/08/26.
+000070*****************************************************************
+000080* TRNBLD - DAILY TRANSACTION BUFFER BUILDER.
+000090*
+000100* READS THE DAILY TRANSACTION-FILE EXTRACT (100-BYTE RECORDS
+000110* MATCHING THE WS-AREA-1 LAYOUT - A 5-DIGIT KEY FOLLOWED BY 95
+000120* BYTES OF DATA), BUILDS THE WS-AREA-2 REDEFINITION OF THE
+000130* WS-AREA-1 WORK BUFFER FOR EACH RECORD READ, AND WRITES THE
+000140* RESULT TO OUTPUT-FILE.  REPLACES THE OLD HARDCODED LITERAL
+000150* MOVES WITH A REAL INPUT FILE SO THE JOB CAN BE RUN AGAINST
+000160* ACTUAL DAILY EXTRACTS.
+000170*
+000180* THE WS-SUB-AREA-1 SEQUENCE COUNTER IS SEEDED FROM THE ONE
+000190* RECORD CONTROL-FILE AT START-OF-JOB AND THE CONTROL FILE IS
+000200* REWRITTEN WITH THE ENDING VALUE AT END-OF-JOB, SO THE COUNTER
+000210* KEEPS COUNTING ACROSS RESTARTS INSTEAD OF RESETTING TO THE
+000220* WORKING-STORAGE VALUE CLAUSE.
+000230*
+000240* A RECORD'S DATA PORTION IS ALWAYS 95 BYTES ON A WELL-FORMED
+000250* FEED, BUT 2150-CHECK-FOR-OVERFLOW STILL GUARDS THE MOVE INTO
+000260* WS-SUB-AREA-2 IN CASE THAT CONTRACT IS EVER VIOLATED, FLAGGING
+000270* ANY OVERSIZE RECORD ON AN EXCEPTIONS REPORT BEFORE THE MOVE
+000280* THAT WOULD OTHERWISE TRUNCATE IT SILENTLY, AND THE RUN
+000290* CONTINUES.
+000300*
+000320*   MODIFICATION HISTORY
+000330*   -------------------------------------------------------------
+000340*   DATE       INIT  DESCRIPTION
+000350*   08/08/26   JPD   ORIGINAL VERSION.
+000360*   08/08/26   JPD   ADDED THE CONTROL FILE THAT PERSISTS THE
+000370*                    WS-SUB-AREA-1 SEQUENCE COUNTER ACROSS RUNS.
+000380*   08/08/26   JPD   ADDED THE OVERFLOW CHECK AND EXCEPTIONS
+000390*                    REPORT AHEAD OF THE MOVE INTO
+000400*                    WS-SUB-AREA-2.
+000410*   08/08/26   JPD   ADDED THE END-OF-JOB CONTROL TOTAL
+000420*                    RECONCILIATION BETWEEN WS-SUB-AREA-1 AND
+000430*                    THE OUTPUT RECORD COUNT.
+000440*   08/08/26   JPD   ADDED THE INDEXED LOOKUP FILE KEYED BY
+000450*                    WS-SUB-AREA-1 FOR THE HELP DESK INQUIRY
+000460*                    PROGRAM (IDXINQ).
+000470*   08/08/26   JPD   REPLACED THE DIRECT UPDATES TO WS-SUB-AREA-1
+000480*                    AND WS-SUB-AREA-2 WITH THE GUARDED-UPDATE
+000490*                    PARAGRAPHS (8100/8110) SO A REDEFINES UPDATE
+000500*                    THAT CLOBBERS THE SIBLING SUB-AREA IS CAUGHT
+000510*                    AND LOGGED TO AUDITLOG INSTEAD OF SILENTLY
+000520*                    CORRUPTING THE BUFFER.
+000530*   08/08/26   JPD   BLOCKED OUTPUT-FILE AND ADDED THE CHECKPOINT
+000540*                    FILE SO A RESTARTED RUN REPOSITIONS PAST
+000550*                    ALREADY-PROCESSED TRANSACTION-FILE RECORDS
+000560*                    INSTEAD OF REPROCESSING THEM FROM SCRATCH.
+000570*   08/08/26   JPD   ADDED RECORD VALIDATION AND THE SUSPENSE
+000580*                    FILE - A RECORD WITH A NON-NUMERIC KEY OR A
+000590*                    SHORT PHYSICAL RECORD NO LONGER CONSUMES A
+000600*                    WS-SUB-AREA-1 SEQUENCE NUMBER OR GOES
+000610*                    THROUGH WS-SUB-AREA-2; IT IS ROUTED TO
+000620*                    SUSPFILE UNDER THE WS-AREA-3 ERROR LAYOUT
+000630*                    WITH A REASON CODE.
+000640*****************************************************************
+000650*
+000660 ENVIRONMENT DIVISION.
+000670 CONFIGURATION SECTION.
+000680 SOURCE-COMPUTER. IBM-370.
+000690 OBJECT-COMPUTER. IBM-370.
+000700*
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT TRANSACTION-FILE ASSIGN TO 'TRANSIN'
+000740         ORGANIZATION IS SEQUENTIAL
+000750         FILE STATUS IS WS-TRANS-STATUS.
+000760*
+000770     SELECT OUTPUT-FILE ASSIGN TO 'TRANSOUT'
+000780         ORGANIZATION IS SEQUENTIAL
+000790         FILE STATUS IS WS-OUTPUT-STATUS.
+000800*
+000810     SELECT CONTROL-FILE ASSIGN TO 'CTLFILE'
+000820         ORGANIZATION IS SEQUENTIAL
+000830         FILE STATUS IS WS-CTL-STATUS.
+000840*
+000850     SELECT EXCEPTION-FILE ASSIGN TO 'EXCPRPT'
+000860         ORGANIZATION IS SEQUENTIAL
+000870         FILE STATUS IS WS-EXCP-STATUS.
+000880*
+000890     SELECT INDEXED-FILE ASSIGN TO 'IDXFILE'
+000900         ORGANIZATION IS INDEXED
+000910         ACCESS MODE IS DYNAMIC
+000920         RECORD KEY IS IDX-KEY
+000930         FILE STATUS IS WS-IDX-STATUS.
+000940*
+000950     SELECT LOG-FILE ASSIGN TO 'AUDITLOG'
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS WS-LOG-STATUS.
+000980*
+000990     SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPTFIL'
+001000         ORGANIZATION IS SEQUENTIAL
+001010         FILE STATUS IS WS-CHKPT-STATUS.
+001020*
+001030     SELECT SUSPENSE-FILE ASSIGN TO 'SUSPFILE'
+001040         ORGANIZATION IS SEQUENTIAL
+001050         FILE STATUS IS WS-SUSP-STATUS.
+001060*
+001070 DATA DIVISION.
+001080 FILE SECTION.
+001090*
+001100* TRANSACTION-FILE CARRIES 100-BYTE RECORDS THAT MATCH THE
+001110* WS-AREA-1 LAYOUT (A 5-DIGIT KEY FOLLOWED BY 95 BYTES OF
+001120* DATA).  WS-TRANS-LEN IS SET TO 100 FOR EVERY RECORD READ AND
+001130* FEEDS THE SAME DEFENSIVE LENGTH ARITHMETIC IN 2200/2150 THAT
+001140* WOULD CATCH AN OVERSIZE DATA PORTION IF THE FIXED LAYOUT WERE
+001150* EVER VIOLATED UPSTREAM - IT SHOULD NEVER FIRE AGAINST A
+001160* WELL-FORMED FEED.
+001170 FD  TRANSACTION-FILE
+001180     RECORD CONTAINS 100 CHARACTERS.
+001190 01  TRANS-RECORD.
+001200     05  TR-KEY                      PIC X(05).
+001210     05  TR-DATA                     PIC X(95).
+001220*
+001230 FD  OUTPUT-FILE
+001240     BLOCK CONTAINS 10 RECORDS
+001250     RECORD CONTAINS 100 CHARACTERS.
+001260 01  OUT-RECORD                      PIC X(100).
+001270*
+001280* CONTROL-FILE HOLDS A SINGLE RECORD - THE LAST SEQUENCE
+001290* NUMBER HANDED OUT BY THE PREVIOUS RUN.
+001300 FD  CONTROL-FILE.
+001310 01  CTL-RECORD.
+001320     05  CTL-LAST-SEQ                PIC 9(05).
+001330     05  FILLER                      PIC X(15).
+001340*
+001350* CHECKPOINT-FILE CARRIES ONE RECORD EVERY WS-CHECKPOINT-INTERVAL
+001360* TRANSACTION-FILE RECORDS - THE LAST WS-SUB-AREA-1 KEY BUILT,
+001370* THE COUNT OF TRANSACTION-FILE RECORDS READ SO FAR (USED TO
+001380* REPOSITION TRANSACTION-FILE ON A RESTART - SEE 1020/1040), AND
+001390* THE COUNT OF GOOD RECORDS WRITTEN TO OUTPUT-FILE SO FAR (USED
+001400* TO RESEED WS-OUTPUT-COUNT SO 8000-RECONCILE STILL SEES THE
+001410* FULL-JOB TOTAL AFTER A RESTART).
+001420 FD  CHECKPOINT-FILE.
+001430 01  CHKPT-RECORD.
+001440     05  CHKPT-LAST-KEY              PIC 9(05).
+001450     05  CHKPT-REC-COUNT             PIC 9(07).
+001460     05  CHKPT-GOOD-COUNT            PIC 9(07).
+001470     05  FILLER                      PIC X(01).
+001480*
+001490 FD  EXCEPTION-FILE.
+001500 01  EXCP-RECORD                     PIC X(100).
+001510*
+001520* INDEXED-FILE IS A VSAM KSDS-STYLE FILE KEYED ON THE SAME
+001530* SEQUENCE NUMBER AS WS-SUB-AREA-1, LOADED ALONGSIDE
+001540* OUTPUT-FILE SO THE HELP DESK CAN LOOK UP A RECORD'S TEXT BY
+001550* KEY (SEE IDXINQ) WITHOUT SCANNING TRANSOUT.
+001560 FD  INDEXED-FILE.
+001570 01  IDX-RECORD.
+001580     05  IDX-KEY                     PIC 9(05).
+001590     05  IDX-TEXT                    PIC X(95).
+001600*
+001610 FD  LOG-FILE.
+001620 01  LOG-RECORD                      PIC X(132).
+001630*
+001640 FD  SUSPENSE-FILE.
+001650 01  SUSP-RECORD                     PIC X(100).
+001660*
+001670 WORKING-STORAGE SECTION.
+001680*
+001690     COPY WSAREA1.
+001700*
+001710 77  WS-TRANS-LEN                    PIC 9(03) COMP.
+001720 77  WS-DATA-LEN                     PIC 9(03) COMP.
+001730 77  WS-DATA-LEN-D                   PIC 9(03).
+001740 77  WS-OUTPUT-COUNT                 PIC 9(07) COMP VALUE ZERO.
+001750 77  WS-OUTPUT-COUNT-D               PIC 9(07).
+001760 77  WS-RECONCILE-LINE               PIC X(100).
+001770 77  WS-NEW-TEXT                     PIC X(95).
+001780 77  WS-GUARD-PARA                   PIC X(30).
+001790 77  WS-RECORD-COUNT                 PIC 9(07) COMP VALUE ZERO.
+001800 77  WS-SKIP-COUNT                   PIC 9(07) COMP VALUE ZERO.
+001810 77  WS-CHECKPOINT-INTERVAL          PIC 9(03) VALUE 50.
+001820 77  WS-DUMMY-QUOTIENT               PIC 9(07) COMP.
+001830 77  WS-CHECKPOINT-REMAINDER         PIC 9(03) COMP.
+001840 77  WS-LAST-CHKPT-KEY               PIC 9(05) VALUE ZERO.
+001850 77  WS-LAST-CHKPT-COUNT             PIC 9(07) VALUE ZERO.
+001860 77  WS-LAST-CHKPT-GOOD-COUNT        PIC 9(07) VALUE ZERO.
+001870 77  WS-SUSPENSE-COUNT               PIC 9(07) COMP VALUE ZERO.
+001871 77  WS-SUSPENSE-COUNT-D             PIC 9(07).
+001872*
+001873* WS-STARTING-SEQ CAPTURES WS-SUB-AREA-1 AS SEEDED FROM
+001874* CTL-LAST-SEQ (SEE 1010), BEFORE ANY SAME-DAY CHECKPOINT
+001875* RESTART OVERRIDES IT, SO 8000-RECONCILE CAN COMPARE HOW MANY
+001876* SEQUENCE NUMBERS THIS CALENDAR DAY'S JOB HAS HANDED OUT
+001877* (ACROSS ANY RESTARTS) AGAINST WS-OUTPUT-COUNT, INSTEAD OF
+001878* COMPARING THE RAW CROSS-DAY CUMULATIVE COUNTER TO A COUNT
+001879* THAT RESETS EVERY DAY.
+001880 77  WS-STARTING-SEQ                 PIC 9(05) VALUE ZERO.
+001881 77  WS-RECONCILE-COUNT              PIC 9(07) COMP VALUE ZERO.
+001882 77  WS-RECONCILE-COUNT-D            PIC 9(07).
+001883 77  WS-BAD-CHAR-COUNT               PIC 9(03) COMP VALUE ZERO.
+001884*
+001890 01  WS-TRANS-STATUS                 PIC X(02).
+001900     88  WS-TRANS-OK                 VALUE '00'.
+001901     88  WS-TRANS-SHORT              VALUE '04'.
+001910*
+001920 01  WS-OUTPUT-STATUS                PIC X(02).
+001930     88  WS-OUTPUT-OK                VALUE '00'.
+001940*
+001950 01  WS-CTL-STATUS                   PIC X(02).
+001960     88  WS-CTL-OK                   VALUE '00'.
+001970*
+001980 01  WS-EXCP-STATUS                  PIC X(02).
+001990     88  WS-EXCP-OK                  VALUE '00'.
+002000*
+002010 01  WS-IDX-STATUS                   PIC X(02).
+002020     88  WS-IDX-OK                   VALUE '00'.
+002030*
+002040 01  WS-LOG-STATUS                   PIC X(02).
+002050     88  WS-LOG-OK                   VALUE '00'.
+002060*
+002070 01  WS-CHKPT-STATUS                 PIC X(02).
+002080     88  WS-CHKPT-OK                 VALUE '00'.
+002090*
+002100 01  WS-SUSP-STATUS                  PIC X(02).
+002110     88  WS-SUSP-OK                  VALUE '00'.
+002120*
+002130 01  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+002140     88  WS-EOF-YES                  VALUE 'Y'.
+002150     88  WS-EOF-NO                   VALUE 'N'.
+002160*
+002170 01  WS-CHKPT-EOF-SW                 PIC X(01) VALUE 'N'.
+002180     88  WS-CHKPT-EOF                VALUE 'Y'.
+002190*
+002200 01  WS-FOUND-CHKPT-SW               PIC X(01) VALUE 'N'.
+002210     88  WS-FOUND-CHKPT              VALUE 'Y'.
+002220*
+002230 01  WS-VALID-SW                     PIC X(01) VALUE 'Y'.
+002240     88  WS-VALID-YES                VALUE 'Y'.
+002250     88  WS-VALID-NO                 VALUE 'N'.
+002260*
+002270 01  WS-SUSP-REASON                  PIC X(02).
+002280     88  WS-REASON-SHORT-RECORD      VALUE 'SL'.
+002290     88  WS-REASON-NONNUMERIC-KEY    VALUE 'NK'.
+002295     88  WS-REASON-BAD-CHARS         VALUE 'BC'.
+002300*
+002310 PROCEDURE DIVISION.
+002320*
+002330 0000-MAINLINE.
+002340     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002350     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+002360         UNTIL WS-EOF-YES.
+002370     PERFORM 8000-RECONCILE THRU 8000-EXIT.
+002380     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002390     STOP RUN.
+002400*
+002410 1000-INITIALIZE.
+002420     PERFORM 1010-READ-CONTROL-FILE THRU 1010-EXIT.
+002430     PERFORM 1020-READ-CHECKPOINT-FILE THRU 1020-EXIT.
+002440     PERFORM 1030-OPEN-WORK-FILES THRU 1030-EXIT.
+002450     IF WS-SKIP-COUNT > ZERO
+002460         PERFORM 1040-SKIP-PROCESSED-RECORDS THRU 1040-EXIT
+002470     END-IF.
+002480 1000-EXIT.
+002490     EXIT.
+002500*
+002510* SEEDS WS-SUB-AREA-1 FROM THE LAST SEQUENCE NUMBER LEFT BY
+002520* THE PREVIOUS RUN.  A MISSING CONTROL FILE (FIRST-EVER RUN)
+002530* LEAVES THE COUNTER AT ZERO.
+002540 1010-READ-CONTROL-FILE.
+002550     MOVE ZERO TO WS-SUB-AREA-1.
+002560     OPEN INPUT CONTROL-FILE.
+002570     IF WS-CTL-OK
+002580         READ CONTROL-FILE
+002590             AT END
+002600                 MOVE ZERO TO CTL-LAST-SEQ
+002610         END-READ
+002620         MOVE CTL-LAST-SEQ TO WS-SUB-AREA-1
+002630         CLOSE CONTROL-FILE
+002640     END-IF.
+002641     MOVE WS-SUB-AREA-1 TO WS-STARTING-SEQ.
+002650 1010-EXIT.
+002660     EXIT.
+002670*
+002680* LOOKS FOR A CHECKPOINT LEFT BY A RUN THAT DID NOT REACH
+002690* END-OF-JOB.  WHEN ONE IS FOUND, ITS LAST KEY AND RECORD COUNT
+002700* OVERRIDE THE CONTROL-FILE SEED SO THE RESTARTED RUN PICKS UP
+002710* THE SEQUENCE COUNTER EXACTLY WHERE THE CHECKPOINT LEFT OFF
+002720* RATHER THAN WHERE THE PRIOR COMPLETED RUN LEFT OFF.
+002730* WS-OUTPUT-COUNT IS SEEDED FROM THE SAME CHECKPOINT SO
+002740* 8000-RECONCILE COMPARES THE FULL-JOB TOTALS INSTEAD OF JUST
+002750* THE RECORDS THIS RESTARTED RUN WROTE.
+002760 1020-READ-CHECKPOINT-FILE.
+002770     OPEN INPUT CHECKPOINT-FILE.
+002780     IF WS-CHKPT-OK
+002790         PERFORM 1021-READ-NEXT-CHKPT THRU 1021-EXIT
+002800             UNTIL WS-CHKPT-EOF
+002810         CLOSE CHECKPOINT-FILE
+002820     END-IF.
+002830     IF WS-FOUND-CHKPT
+002840         MOVE WS-LAST-CHKPT-COUNT TO WS-SKIP-COUNT
+002850         MOVE WS-LAST-CHKPT-GOOD-COUNT TO WS-OUTPUT-COUNT
+002860         MOVE WS-LAST-CHKPT-KEY TO WS-SUB-AREA-1
+002870     END-IF.
+002880 1020-EXIT.
+002890     EXIT.
+002900*
+002910 1021-READ-NEXT-CHKPT.
+002920     READ CHECKPOINT-FILE
+002930         AT END
+002940             SET WS-CHKPT-EOF TO TRUE
+002950             GO TO 1021-EXIT
+002960     END-READ.
+002970     SET WS-FOUND-CHKPT TO TRUE.
+002980     MOVE CHKPT-LAST-KEY TO WS-LAST-CHKPT-KEY.
+002990     MOVE CHKPT-REC-COUNT TO WS-LAST-CHKPT-COUNT.
+003000     MOVE CHKPT-GOOD-COUNT TO WS-LAST-CHKPT-GOOD-COUNT.
+003010 1021-EXIT.
+003020     EXIT.
+003030*
+003040* OPENS THE WORK FILES.  A RESTART (WS-SKIP-COUNT > ZERO) EXTENDS
+003050* THE FILES A PRIOR, INCOMPLETE RUN ALREADY STARTED INSTEAD OF
+003060* REOPENING THEM FOR OUTPUT AND LOSING WHAT WAS ALREADY WRITTEN.
+003070 1030-OPEN-WORK-FILES.
+003080     OPEN INPUT TRANSACTION-FILE.
+003090     IF WS-SKIP-COUNT > ZERO
+003100         OPEN EXTEND OUTPUT-FILE
+003110         OPEN EXTEND EXCEPTION-FILE
+003120         OPEN EXTEND LOG-FILE
+003130         OPEN EXTEND CHECKPOINT-FILE
+003140         OPEN EXTEND SUSPENSE-FILE
+003150         OPEN I-O INDEXED-FILE
+003160     ELSE
+003170         OPEN OUTPUT OUTPUT-FILE
+003180         OPEN OUTPUT EXCEPTION-FILE
+003190         OPEN OUTPUT LOG-FILE
+003200         OPEN OUTPUT CHECKPOINT-FILE
+003210         OPEN OUTPUT SUSPENSE-FILE
+003220         OPEN OUTPUT INDEXED-FILE
+003230         CLOSE INDEXED-FILE
+003240         OPEN I-O INDEXED-FILE
+003250     END-IF.
+003260 1030-EXIT.
+003270     EXIT.
+003280*
+003290* SKIPS PAST THE TRANSACTION-FILE RECORDS A PRIOR RUN ALREADY
+003300* BUILT AND WROTE, SO A RESTART DOES NOT DUPLICATE OUTPUT OR
+003310* RENUMBER RECORDS THAT ALREADY WENT OUT UNDER AN EARLIER KEY.
+003320 1040-SKIP-PROCESSED-RECORDS.
+003330     PERFORM 1041-SKIP-ONE-RECORD THRU 1041-EXIT
+003340         WITH TEST AFTER
+003350         VARYING WS-RECORD-COUNT FROM 1 BY 1
+003360         UNTIL WS-RECORD-COUNT >= WS-SKIP-COUNT
+003370             OR WS-EOF-YES.
+003380 1040-EXIT.
+003390     EXIT.
+003400*
+003410 1041-SKIP-ONE-RECORD.
+003420     MOVE SPACES TO TRANS-RECORD.
+003430     READ TRANSACTION-FILE
+003440         AT END
+003450             SET WS-EOF-YES TO TRUE
+003460     END-READ.
+003470 1041-EXIT.
+003480     EXIT.
+003490*
+003500 2000-PROCESS-RECORDS.
+003510     MOVE SPACES TO TRANS-RECORD.
+003520     READ TRANSACTION-FILE
+003530         AT END
+003540             SET WS-EOF-YES TO TRUE
+003550             GO TO 2000-EXIT
+003560     END-READ.
+003570     ADD 1 TO WS-RECORD-COUNT.
+003571     MOVE 100 TO WS-TRANS-LEN.
+003580     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+003590     IF WS-VALID-YES
+003600         PERFORM 2200-BUILD-OUTPUT-RECORD THRU 2200-EXIT
+003610     ELSE
+003620         PERFORM 2600-WRITE-SUSPENSE-RECORD THRU 2600-EXIT
+003630     END-IF.
+003631* CHECKPOINT-DUE IS KEYED OFF WS-RECORD-COUNT, WHICH COUNTS
+003632* EVERY RECORD READ, SO A RECORD THAT LANDS ON THE INTERVAL BUT
+003633* FAILS VALIDATION AND GOES TO SUSPFILE INSTEAD OF OUTPUT-FILE
+003634* STILL TRIGGERS ITS CHECKPOINT.
+003635     PERFORM 2500-CHECKPOINT-IF-DUE THRU 2500-EXIT.
+003640 2000-EXIT.
+003650     EXIT.
+003660*
+003670* A NON-NUMERIC KEY, EMBEDDED LOW-VALUES IN THE DATA PORTION, OR
+003680* A PHYSICAL RECORD SHORTER THAN THE 5-BYTE KEY ITSELF MEANS
+003690* THE RECORD CANNOT BE TRUSTED WITH A WS-SUB-AREA-1 SEQUENCE
+003700* NUMBER.  SUCH A RECORD IS ROUTED TO THE SUSPENSE FILE BY
+003701* 2600-WRITE-SUSPENSE-RECORD INSTEAD.
+003710 2100-VALIDATE-RECORD.
+003720     SET WS-VALID-YES TO TRUE.
+003730     IF WS-TRANS-SHORT
+003740         SET WS-VALID-NO TO TRUE
+003750         SET WS-REASON-SHORT-RECORD TO TRUE
+003760     ELSE
+003770         IF TR-KEY NOT NUMERIC
+003780             SET WS-VALID-NO TO TRUE
+003790             SET WS-REASON-NONNUMERIC-KEY TO TRUE
+003791         ELSE
+003792             MOVE ZERO TO WS-BAD-CHAR-COUNT
+003793             INSPECT TR-DATA TALLYING WS-BAD-CHAR-COUNT
+003794                 FOR ALL LOW-VALUE
+003795             IF WS-BAD-CHAR-COUNT > ZERO
+003796                 SET WS-VALID-NO TO TRUE
+003797                 SET WS-REASON-BAD-CHARS TO TRUE
+003798             END-IF
+003800         END-IF
+003810     END-IF.
+003820 2100-EXIT.
+003830     EXIT.
+003840*
+003850* BUILDS AND WRITES WS-AREA-1/WS-AREA-2 FOR A RECORD THAT
+003860* PASSED VALIDATION.
+003870 2200-BUILD-OUTPUT-RECORD.
+003880     PERFORM 8100-GUARDED-UPDATE-KEY THRU 8100-EXIT.
+003890     COMPUTE WS-DATA-LEN = WS-TRANS-LEN - 5.
+003900     IF WS-DATA-LEN > 95
+003910         PERFORM 2150-CHECK-FOR-OVERFLOW THRU 2150-EXIT
+003920     END-IF.
+003930     IF WS-DATA-LEN > ZERO
+003940         MOVE TR-DATA(1:WS-DATA-LEN) TO WS-NEW-TEXT
+003950     ELSE
+003960         MOVE SPACES TO WS-NEW-TEXT
+003970     END-IF.
+003980     PERFORM 8110-GUARDED-UPDATE-TEXT THRU 8110-EXIT.
+003990     MOVE WS-AREA-1 TO OUT-RECORD.
+004000     WRITE OUT-RECORD.
+004010     ADD 1 TO WS-OUTPUT-COUNT.
+004020     PERFORM 2400-WRITE-INDEX-RECORD THRU 2400-EXIT.
+004040 2200-EXIT.
+004050     EXIT.
+004060*
+004070* FLAGS A RECORD WHOSE DATA PORTION IS LONGER THAN THE 95
+004080* BYTES WS-SUB-AREA-2 CAN HOLD, BEFORE THE MOVE THAT WOULD
+004090* OTHERWISE TRUNCATE IT SILENTLY, SO A LONG CUSTOMER NOTE
+004100* DOES NOT SIMPLY DISAPPEAR UNNOTICED.
+004110 2150-CHECK-FOR-OVERFLOW.
+004120     MOVE SPACES TO EXCP-RECORD.
+004130     MOVE WS-DATA-LEN TO WS-DATA-LEN-D.
+004140     STRING 'TRUNCATION EXCEPTION - KEY=' WS-SUB-AREA-1
+004150         ' ORIGINAL LENGTH=' WS-DATA-LEN-D
+004160         ' EXCEEDS 95 BYTE CAPACITY OF WS-SUB-AREA-2'
+004170         DELIMITED BY SIZE INTO EXCP-RECORD.
+004180     WRITE EXCP-RECORD.
+004190 2150-EXIT.
+004200     EXIT.
+004210*
+004220* LOADS THE INDEXED LOOKUP FILE FROM THE SAME WS-SUB-AREA-1 /
+004230* WS-SUB-AREA-2 VALUES JUST WRITTEN TO OUTPUT-FILE, SO IDXINQ
+004240* CAN ANSWER A HELP DESK KEY LOOKUP WITHOUT SCANNING TRANSOUT.
+004250 2400-WRITE-INDEX-RECORD.
+004260     MOVE WS-SUB-AREA-1 TO IDX-KEY.
+004270     MOVE WS-SUB-AREA-2 TO IDX-TEXT.
+004280     WRITE IDX-RECORD
+004290         INVALID KEY
+004300             PERFORM 2410-REWRITE-INDEX-RECORD THRU 2410-EXIT
+004310     END-WRITE.
+004320 2400-EXIT.
+004330     EXIT.
+004340*
+004350 2410-REWRITE-INDEX-RECORD.
+004360     REWRITE IDX-RECORD
+004370         INVALID KEY
+004380             CONTINUE
+004390     END-REWRITE.
+004400 2410-EXIT.
+004410     EXIT.
+004420*
+004430* WRITES A CHECKPOINT RECORD EVERY WS-CHECKPOINT-INTERVAL
+004440* RECORDS SO A RESTARTED RUN CAN REPOSITION PAST WORK ALREADY ON
+004450* THE OUTPUT FILE (SEE 1020/1040).  PERFORMED FROM 2000 FOR
+004451* EVERY RECORD READ, GOOD OR SUSPENDED, SO A RECORD THAT LANDS
+004452* ON THE INTERVAL BUT FAILS VALIDATION DOES NOT SKIP ITS
+004453* CHECKPOINT.
+004460 2500-CHECKPOINT-IF-DUE.
+004470     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+004480         GIVING WS-DUMMY-QUOTIENT
+004490         REMAINDER WS-CHECKPOINT-REMAINDER.
+004500     IF WS-CHECKPOINT-REMAINDER = ZERO
+004510         PERFORM 2510-WRITE-CHECKPOINT-RECORD THRU 2510-EXIT
+004520     END-IF.
+004530 2500-EXIT.
+004540     EXIT.
+004550*
+004560 2510-WRITE-CHECKPOINT-RECORD.
+004570     MOVE SPACES TO CHKPT-RECORD.
+004580     MOVE WS-SUB-AREA-1 TO CHKPT-LAST-KEY.
+004590     MOVE WS-RECORD-COUNT TO CHKPT-REC-COUNT.
+004600     MOVE WS-OUTPUT-COUNT TO CHKPT-GOOD-COUNT.
+004610     WRITE CHKPT-RECORD.
+004620 2510-EXIT.
+004630     EXIT.
+004640*
+004650* ROUTES A RECORD THAT FAILED VALIDATION TO THE SUSPENSE FILE
+004660* UNDER THE WS-AREA-3 ERROR LAYOUT, WITH A REASON CODE, RATHER
+004670* THAN FORCING IT THROUGH WS-SUB-AREA-1/WS-SUB-AREA-2.  WS-AREA-1
+004680* IS STAGED FIRST AND RESTORED AFTER, THE SAME AS A GUARDED
+004690* UPDATE, SINCE THE ERROR LAYOUT SHARES ITS STORAGE WITH THE
+004700* WS-SUB-AREA-1 SEQUENCE COUNTER THAT MUST CARRY FORWARD
+004710* UNCHANGED TO THE NEXT RECORD.
+004720 2600-WRITE-SUSPENSE-RECORD.
+004730     MOVE WS-AREA-1 TO WS-TEMP-AREA.
+004740     MOVE SPACES TO WS-AREA-1.
+004750     MOVE TR-KEY TO WS-ERR-KEY.
+004760     MOVE TR-DATA(1:93) TO WS-ERR-DATA.
+004770     MOVE WS-SUSP-REASON TO WS-ERR-REASON-CODE.
+004780     WRITE SUSP-RECORD FROM WS-AREA-1.
+004790     MOVE WS-TEMP-AREA TO WS-AREA-1.
+004800     ADD 1 TO WS-SUSPENSE-COUNT.
+004810 2600-EXIT.
+004820     EXIT.
+004830*
+004840*****************************************************************
+004850* 8000 SERIES - CONTROL TOTAL RECONCILIATION AND GUARDED-UPDATE
+004860* UTILITIES.
+004870*****************************************************************
+004880* COMPARES HOW MANY SEQUENCE NUMBERS THIS CALENDAR DAY'S JOB HAS
+004890* HANDED OUT (WS-SUB-AREA-1 LESS WS-STARTING-SEQ, THE VALUE IT
+004900* WAS SEEDED WITH AT START-OF-JOB - SEE 1010) AGAINST THE
+004901* NUMBER OF RECORDS PHYSICALLY WRITTEN TO OUTPUT-FILE, SO A
+004902* DROPPED OR DUPLICATED WRITE IS CAUGHT AT END-OF-JOB, NOT AT
+004903* MONTH END.  WS-SUB-AREA-1 ITSELF IS NOT COMPARED DIRECTLY -
+004904* IT IS A CROSS-DAY CUMULATIVE COUNTER (SEE 1010/9010) WHILE
+004905* WS-OUTPUT-COUNT RESETS EVERY DAY, SO ONLY THE DIFFERENCE OF
+004906* THE TWO IS MEANINGFUL.  THE SUSPENSE COUNT IS SHOWN ALONGSIDE
+004907* AS A THIRD BUCKET SINCE A SUSPENDED RECORD ACCOUNTS FOR A
+004908* RECORD THAT WAS READ BUT IS NEITHER A SEQUENCE NUMBER NOR AN
+004909* OUTPUT RECORD.
+004910 8000-RECONCILE.
+004920     MOVE SPACES TO WS-RECONCILE-LINE.
+004930     MOVE WS-OUTPUT-COUNT TO WS-OUTPUT-COUNT-D.
+004931     MOVE WS-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT-D.
+004932     COMPUTE WS-RECONCILE-COUNT = WS-SUB-AREA-1 - WS-STARTING-SEQ.
+004933     MOVE WS-RECONCILE-COUNT TO WS-RECONCILE-COUNT-D.
+004940     IF WS-RECONCILE-COUNT = WS-OUTPUT-COUNT
+004950         STRING 'RECONCILIATION OK - COUNTER='
+004951             WS-RECONCILE-COUNT-D
+004960             ' OUTPUT RECORDS=' WS-OUTPUT-COUNT-D
+004961             ' SUSPENSE RECORDS=' WS-SUSPENSE-COUNT-D
+004970             DELIMITED BY SIZE INTO WS-RECONCILE-LINE
+004980     ELSE
+004990         STRING 'RECONCILIATION BREAK - COUNTER='
+004991             WS-RECONCILE-COUNT-D
+005000             ' OUTPUT RECORDS=' WS-OUTPUT-COUNT-D
+005001             ' SUSPENSE RECORDS=' WS-SUSPENSE-COUNT-D
+005010             DELIMITED BY SIZE INTO WS-RECONCILE-LINE
+005020     END-IF.
+005030     DISPLAY WS-RECONCILE-LINE.
+005040 8000-EXIT.
+005050     EXIT.
+005060*
+005070* GUARDS THE UPDATE TO WS-SUB-AREA-1 (THE SEQUENCE COUNTER) BY
+005080* STAGING WS-AREA-1 BEFORE THE UPDATE - THE SAME TECHNIQUE
+005090* BUGSOLUTION.COB USES FOR WS-SUB-AREA-2 - AND VERIFIES THAT
+005100* WS-SUB-AREA-2 CAME THROUGH UNCHANGED.
+005110 8100-GUARDED-UPDATE-KEY.
+005120     MOVE WS-AREA-1 TO WS-TEMP-AREA.
+005130     ADD 1 TO WS-SUB-AREA-1.
+005140     IF WS-SUB-AREA-2 NOT = WS-TEMP-SUB-AREA-2
+005150         MOVE '8100-GUARDED-UPDATE-KEY' TO WS-GUARD-PARA
+005160         PERFORM 8150-LOG-GUARD-MISMATCH THRU 8150-EXIT
+005170         MOVE WS-TEMP-SUB-AREA-2 TO WS-SUB-AREA-2
+005180     END-IF.
+005190 8100-EXIT.
+005200     EXIT.
+005210*
+005220* GUARDS THE UPDATE TO WS-SUB-AREA-2, MIRRORING THE STAGE AND
+005230* RESTORE STATEMENTS FIRST WRITTEN IN BUGSOLUTION.COB, AND
+005240* VERIFIES THAT WS-SUB-AREA-1 CAME THROUGH UNCHANGED.
+005250 8110-GUARDED-UPDATE-TEXT.
+005260     MOVE WS-AREA-1 TO WS-TEMP-AREA.
+005270     MOVE WS-NEW-TEXT TO WS-SUB-AREA-2.
+005280     IF WS-SUB-AREA-1 NOT = WS-TEMP-SUB-AREA-1
+005290         MOVE '8110-GUARDED-UPDATE-TEXT' TO WS-GUARD-PARA
+005300         PERFORM 8150-LOG-GUARD-MISMATCH THRU 8150-EXIT
+005310         MOVE WS-TEMP-AREA TO WS-AREA-1
+005320     END-IF.
+005330 8110-EXIT.
+005340     EXIT.
+005350*
+005360* LOGS AN EARLY WARNING WHENEVER A GUARDED UPDATE FINDS THAT THE
+005370* STAGED COPY AND THE POST-UPDATE BUFFER DIFFER UNEXPECTEDLY, SO
+005380* A CLOBBERED REDEFINES UPDATE IS SEEN HERE INSTEAD OF IN A
+005390* CORRUPTED DOWNSTREAM REPORT.
+005400 8150-LOG-GUARD-MISMATCH.
+005410     MOVE SPACES TO LOG-RECORD.
+005420     STRING 'GUARD MISMATCH IN ' WS-GUARD-PARA
+005430         ' - KEY=' WS-SUB-AREA-1
+005440         ' - STAGED BUFFER RESTORED'
+005450         DELIMITED BY SIZE INTO LOG-RECORD.
+005460     WRITE LOG-RECORD.
+005470 8150-EXIT.
+005480     EXIT.
+005490*
+005500 9000-TERMINATE.
+005510     PERFORM 9010-WRITE-CONTROL-FILE THRU 9010-EXIT.
+005520     CLOSE TRANSACTION-FILE
+005530           OUTPUT-FILE
+005540           EXCEPTION-FILE
+005550           INDEXED-FILE
+005560           LOG-FILE
+005570           CHECKPOINT-FILE
+005580           SUSPENSE-FILE.
+005581     PERFORM 9020-CLEAR-CHECKPOINT-FILE THRU 9020-EXIT.
+005590 9000-EXIT.
+005600     EXIT.
+005610*
+005620* REWRITES THE ONE-RECORD CONTROL FILE WITH THE ENDING VALUE OF
+005630* WS-SUB-AREA-1 SO THE NEXT RUN PICKS UP WHERE THIS ONE LEFT
+005640* OFF INSTEAD OF WRAPPING BACK TO THE VALUE CLAUSE.
+005650 9010-WRITE-CONTROL-FILE.
+005660     MOVE SPACES TO CTL-RECORD.
+005670     MOVE WS-SUB-AREA-1 TO CTL-LAST-SEQ.
+005680     OPEN OUTPUT CONTROL-FILE.
+005690     WRITE CTL-RECORD.
+005700     CLOSE CONTROL-FILE.
+005710 9010-EXIT.
+005720     EXIT.
+005721*
+005722* CHECKPOINT-FILE ONLY MEANS SOMETHING WHILE A RUN IS STILL
+005723* IN-FLIGHT - ONCE 9000-TERMINATE IS REACHED THE JOB HAS RUN TO
+005724* NORMAL END-OF-FILE ON TRANSACTION-FILE, SO ANY CHECKPOINT
+005725* RECORDS ON DISK ARE FROM THIS COMPLETED RUN, NOT AN UNFINISHED
+005726* ONE.  REOPENING CHECKPOINT-FILE FOR OUTPUT TRUNCATES IT TO
+005727* EMPTY, THE SAME TRUNCATE-ON-OUTPUT TECHNIQUE 9010 USES FOR
+005728* CONTROL-FILE, SO THE NEXT RUN'S 1020-READ-CHECKPOINT-FILE HITS
+005729* END OF FILE IMMEDIATELY AND CORRECTLY STARTS FRESH INSTEAD OF
+005730* MISTAKING A COMPLETED DAY'S LEFTOVER CHECKPOINTS FOR A CRASHED
+005731* RUN TO RESTART.
+005732 9020-CLEAR-CHECKPOINT-FILE.
+005733     OPEN OUTPUT CHECKPOINT-FILE.
+005734     CLOSE CHECKPOINT-FILE.
+005735 9020-EXIT.
+005736     EXIT.
