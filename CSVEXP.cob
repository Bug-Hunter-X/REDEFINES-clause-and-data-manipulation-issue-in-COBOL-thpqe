@@ -0,0 +1,104 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CSVEXP.
+000030 AUTHOR. J-P DELACROIX.
+000040 INSTALLATION. DAILY PROCESSING - BATCH SYSTEMS GROUP.
+000050 DATE-WRITTEN. 08/08/26.
+000060 DATE-COMPILED. 08/08/26.
+000070*****************************************************************
+000080* CSVEXP - CSV EXPORT FOR THE DOWNSTREAM REPORTING SYSTEM.
+000090*
+000100* READS THE WS-AREA-1 WORK RECORDS WRITTEN BY TRNBLD TO
+000110* TRANSOUT, SPLITS EACH ONE VIA THE WS-AREA-2 REDEFINITION INTO
+000120* THE WS-SUB-AREA-1 KEY AND WS-SUB-AREA-2 TEXT, AND WRITES A
+000130* COMMA-DELIMITED KEY,TEXT ROW TO A FLAT EXTRACT FILE FOR THE
+000140* NIGHTLY DROP TO THE TRANSFER SHARE.  THE EXTRACT IS LINE
+000150* SEQUENTIAL SO THE TRAILING PAD ON WS-SUB-AREA-2 IS STRIPPED
+000160* FROM EACH ROW AS IT IS WRITTEN.
+000170*
+000180*   MODIFICATION HISTORY
+000190*   -------------------------------------------------------------
+000200*   DATE       INIT  DESCRIPTION
+000210*   08/08/26   JPD   ORIGINAL VERSION.
+000220*****************************************************************
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-370.
+000270 OBJECT-COMPUTER. IBM-370.
+000280*
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT WORK-FILE ASSIGN TO 'TRANSOUT'
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-WORK-STATUS.
+000340*
+000350     SELECT CSV-FILE ASSIGN TO 'CSVEXTR'
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-CSV-STATUS.
+000380*
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410*
+000420 FD  WORK-FILE
+000430     RECORD CONTAINS 100 CHARACTERS.
+000440 01  WORK-RECORD                     PIC X(100).
+000450*
+000460 FD  CSV-FILE.
+000470 01  CSV-RECORD                      PIC X(101).
+000480*
+000490 WORKING-STORAGE SECTION.
+000500*
+000510     COPY WSAREA1.
+000520*
+000530 77  WS-EXPORT-COUNT                 PIC 9(07) COMP VALUE ZERO.
+000540*
+000550 01  WS-WORK-STATUS                  PIC X(02).
+000560     88  WS-WORK-OK                  VALUE '00'.
+000570*
+000580 01  WS-CSV-STATUS                   PIC X(02).
+000590     88  WS-CSV-OK                   VALUE '00'.
+000600*
+000610 01  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+000620     88  WS-EOF-YES                  VALUE 'Y'.
+000630     88  WS-EOF-NO                   VALUE 'N'.
+000640*
+000650 01  WS-CSV-LINE.
+000660     05  WS-CSV-KEY                  PIC 9(05).
+000670     05  FILLER                      PIC X(01) VALUE ','.
+000680     05  WS-CSV-TEXT                 PIC X(95).
+000690*
+000700 PROCEDURE DIVISION.
+000710*
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+000750         UNTIL WS-EOF-YES.
+000760     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000770     STOP RUN.
+000780*
+000790 1000-INITIALIZE.
+000800     OPEN INPUT WORK-FILE.
+000810     OPEN OUTPUT CSV-FILE.
+000820 1000-EXIT.
+000830     EXIT.
+000840*
+000850 2000-PROCESS-RECORDS.
+000860     READ WORK-FILE
+000870         AT END
+000880             SET WS-EOF-YES TO TRUE
+000890             GO TO 2000-EXIT
+000900     END-READ.
+000910     MOVE WORK-RECORD TO WS-AREA-1.
+000920     MOVE WS-SUB-AREA-1 TO WS-CSV-KEY.
+000930     MOVE WS-SUB-AREA-2 TO WS-CSV-TEXT.
+000940     MOVE WS-CSV-LINE TO CSV-RECORD.
+000950     WRITE CSV-RECORD.
+000960     ADD 1 TO WS-EXPORT-COUNT.
+000970 2000-EXIT.
+000980     EXIT.
+000990*
+001000 9000-TERMINATE.
+001010     CLOSE WORK-FILE
+001020           CSV-FILE.
+001030 9000-EXIT.
+001040     EXIT.
